@@ -0,0 +1,534 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 20/10/2023
+      * Purpose: CLASE 20 - MANTENIMIENTO ALTA/BAJA/CAMBIO EMPLEADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20MANT.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS FS-EMPLEADOS
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO
+           ALTERNATE RECORD KEY IS ENT-EMP-APELLIDO WITH DUPLICATES.
+
+       SELECT MNT-TRANSACCION
+           ASSIGN TO '../MNT-TRANSACCION.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCION.
+
+       SELECT EMP-AUDIT
+           ASSIGN TO '../EMP-AUDIT.VSAM'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+       01 ENT-EMPLEADOS-REG.
+           COPY ENTEMP.
+
+       FD MNT-TRANSACCION.
+       01 MNT-TRANSACCION-REG.
+          05 MNT-TIPO-TRANS                 PIC X(01).
+             88 MNT-ES-ALTA                     VALUE 'A'.
+             88 MNT-ES-CAMBIO                   VALUE 'C'.
+             88 MNT-ES-BAJA                     VALUE 'D'.
+          05 MNT-ID-EMPLEADO                PIC 9(08).
+          05 MNT-APELLIDO                   PIC X(25).
+          05 MNT-NOMBRE                     PIC X(25).
+          05 MNT-ESTADO                     PIC X(01).
+          05 MNT-DIRECCION                  PIC X(50).
+          05 MNT-COD-POSTAL                 PIC 9(04).
+          05 MNT-DEPARTAMENTO               PIC X(20).
+          05 MNT-FECHA-ALTA                 PIC 9(08).
+          05 MNT-FECHA-BAJA                 PIC 9(08).
+
+       FD EMP-AUDIT.
+       01 AUD-EMPLEADOS-REG.
+          05 AUD-ID-EMPLEADO                PIC 9(08).
+          05 AUD-TIMESTAMP.
+             10 AUD-TS-FECHA                PIC 9(08).
+             10 AUD-TS-HORA                 PIC 9(06).
+          05 AUD-TIPO-TRANS                 PIC X(01).
+          05 AUD-ANTES.
+             10 AUD-ANTES-ID-EMPLEADO       PIC 9(08).
+             10 AUD-ANTES-APELLIDO          PIC X(25).
+             10 AUD-ANTES-NOMBRE            PIC X(25).
+             10 AUD-ANTES-ESTADO            PIC X(01).
+             10 AUD-ANTES-DIRECCION         PIC X(50).
+             10 AUD-ANTES-COD-POSTAL        PIC 9(04).
+             10 AUD-ANTES-DEPARTAMENTO      PIC X(20).
+             10 AUD-ANTES-FECHA-ALTA        PIC 9(08).
+             10 AUD-ANTES-FECHA-BAJA        PIC 9(08).
+          05 AUD-DESPUES.
+             10 AUD-DESPUES-ID-EMPLEADO     PIC 9(08).
+             10 AUD-DESPUES-APELLIDO        PIC X(25).
+             10 AUD-DESPUES-NOMBRE          PIC X(25).
+             10 AUD-DESPUES-ESTADO          PIC X(01).
+             10 AUD-DESPUES-DIRECCION       PIC X(50).
+             10 AUD-DESPUES-COD-POSTAL      PIC 9(04).
+             10 AUD-DESPUES-DEPARTAMENTO    PIC X(20).
+             10 AUD-DESPUES-FECHA-ALTA      PIC 9(08).
+             10 AUD-DESPUES-FECHA-BAJA      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-FILE-OK            VALUE '00'.
+             88 FS-EMPLEADOS-FILE-EOF           VALUE '10'.
+             88 FS-EMPLEADOS-FILE-NFD           VALUE '35'.
+             88 FS-EMPLEADOS-CLAVE-INV          VALUE '21'.
+             88 FS-EMPLEADOS-CLAVE-DUP          VALUE '22'.
+             88 FS-EMPLEADOS-CLAVE-NFD          VALUE '23'.
+
+       01 FS-STATUS-TRN.
+          05 FS-TRANSACCION                     PIC X(2).
+             88 FS-TRANSACCION-OK                   VALUE '00'.
+             88 FS-TRANSACCION-EOF                  VALUE '10'.
+             88 FS-TRANSACCION-NFD                  VALUE '35'.
+
+       01 FS-STATUS-AUD.
+          05 FS-AUDITORIA                       PIC X(2).
+             88 FS-AUDITORIA-OK                     VALUE '00'.
+             88 FS-AUDITORIA-NFD                    VALUE '35'.
+
+       01 WS-CONTADORES.
+          05 WS-CONT-ALTAS                  PIC 9(04) VALUE 0.
+          05 WS-CONT-CAMBIOS                PIC 9(04) VALUE 0.
+          05 WS-CONT-BAJAS                  PIC 9(04) VALUE 0.
+          05 WS-CONT-RECHAZOS               PIC 9(04) VALUE 0.
+
+       01 WS-AUD-DATOS.
+          05 WS-AUD-ID-EMPLEADO             PIC 9(08).
+          05 WS-AUD-TIPO-TRANS              PIC X(01).
+          05 WS-AUD-ANTES.
+             10 WS-AUD-ANTES-ID-EMPLEADO    PIC 9(08).
+             10 WS-AUD-ANTES-APELLIDO       PIC X(25).
+             10 WS-AUD-ANTES-NOMBRE         PIC X(25).
+             10 WS-AUD-ANTES-ESTADO         PIC X(01).
+             10 WS-AUD-ANTES-DIRECCION      PIC X(50).
+             10 WS-AUD-ANTES-COD-POSTAL     PIC 9(04).
+             10 WS-AUD-ANTES-DEPARTAMENTO   PIC X(20).
+             10 WS-AUD-ANTES-FECHA-ALTA     PIC 9(08).
+             10 WS-AUD-ANTES-FECHA-BAJA     PIC 9(08).
+          05 WS-AUD-DESPUES.
+             10 WS-AUD-DESPUES-ID-EMPLEADO  PIC 9(08).
+             10 WS-AUD-DESPUES-APELLIDO     PIC X(25).
+             10 WS-AUD-DESPUES-NOMBRE       PIC X(25).
+             10 WS-AUD-DESPUES-ESTADO       PIC X(01).
+             10 WS-AUD-DESPUES-DIRECCION    PIC X(50).
+             10 WS-AUD-DESPUES-COD-POSTAL   PIC 9(04).
+             10 WS-AUD-DESPUES-DEPARTAMENTO PIC X(20).
+             10 WS-AUD-DESPUES-FECHA-ALTA   PIC 9(08).
+             10 WS-AUD-DESPUES-FECHA-BAJA   PIC 9(08).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-EMPLEADOS-FILE-OK AND FS-TRANSACCION-OK
+
+              PERFORM 2000-PROCESAR-TRANSACCION
+                 THRU 2000-PROCESAR-TRANSACCION-FIN
+                UNTIL FS-TRANSACCION-EOF
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+            STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1100-ABRIR-EMPLEADOS
+              THRU 1100-ABRIR-EMPLEADOS-FIN.
+           PERFORM 1200-ABRIR-TRANSACCION
+              THRU 1200-ABRIR-TRANSACCION-FIN.
+           PERFORM 1300-ABRIR-AUDITORIA
+              THRU 1300-ABRIR-AUDITORIA-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-EMPLEADOS.
+
+           OPEN I-O ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    CONTINUE
+               WHEN FS-EMPLEADOS-FILE-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1100-ABRIR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-ABRIR-TRANSACCION.
+
+           OPEN INPUT MNT-TRANSACCION.
+
+           EVALUATE TRUE
+               WHEN FS-TRANSACCION-OK
+                    PERFORM 1210-LEER-TRANSACCION
+                       THRU 1210-LEER-TRANSACCION-FIN
+               WHEN FS-TRANSACCION-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE TRANSACCION'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TRANSACCION'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+           END-EVALUATE.
+
+       1200-ABRIR-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1210-LEER-TRANSACCION.
+
+           READ MNT-TRANSACCION.
+
+           EVALUATE TRUE
+               WHEN FS-TRANSACCION-OK
+                    CONTINUE
+               WHEN FS-TRANSACCION-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY " "
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE TRANSACCION'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+                    DISPLAY " "
+           END-EVALUATE.
+
+       1210-LEER-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-ABRIR-AUDITORIA.
+
+           OPEN EXTEND EMP-AUDIT.
+
+           EVALUATE TRUE
+               WHEN FS-AUDITORIA-OK
+                    CONTINUE
+               WHEN FS-AUDITORIA-NFD
+                    PERFORM 1310-CREAR-AUDITORIA
+                       THRU 1310-CREAR-AUDITORIA-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA'
+                    DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+           END-EVALUATE.
+
+       1300-ABRIR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1310-CREAR-AUDITORIA.
+
+           OPEN OUTPUT EMP-AUDIT.
+           CLOSE EMP-AUDIT.
+           OPEN EXTEND EMP-AUDIT.
+
+           IF NOT FS-AUDITORIA-OK
+              DISPLAY 'ERROR AL CREAR EL ARCHIVO DE AUDITORIA'
+              DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+           END-IF.
+
+       1310-CREAR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-TRANSACCION.
+
+           EVALUATE TRUE
+               WHEN MNT-ES-ALTA
+                    PERFORM 2100-ALTA-EMPLEADO
+                       THRU 2100-ALTA-EMPLEADO-FIN
+               WHEN MNT-ES-CAMBIO
+                    PERFORM 2200-CAMBIO-EMPLEADO
+                       THRU 2200-CAMBIO-EMPLEADO-FIN
+               WHEN MNT-ES-BAJA
+                    PERFORM 2300-BAJA-EMPLEADO
+                       THRU 2300-BAJA-EMPLEADO-FIN
+               WHEN OTHER
+                    ADD 1                   TO WS-CONT-RECHAZOS
+                    DISPLAY 'TIPO DE TRANSACCION INVALIDO: '
+                            MNT-TIPO-TRANS
+           END-EVALUATE.
+
+           PERFORM 1210-LEER-TRANSACCION
+              THRU 1210-LEER-TRANSACCION-FIN.
+
+       2000-PROCESAR-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-ALTA-EMPLEADO.
+
+           MOVE MNT-ID-EMPLEADO          TO ENT-EMP-ID-EMPLEADO.
+           MOVE MNT-APELLIDO             TO ENT-EMP-APELLIDO.
+           MOVE MNT-NOMBRE               TO ENT-EMP-NOMBRE.
+           MOVE MNT-ESTADO               TO ENT-EMP-ESTADO.
+           MOVE MNT-DIRECCION            TO ENT-EMP-DIRECCION.
+           MOVE MNT-COD-POSTAL           TO ENT-EMP-COD-POSTAL.
+           MOVE MNT-DEPARTAMENTO         TO ENT-EMP-DEPARTAMENTO.
+           MOVE MNT-FECHA-ALTA           TO ENT-EMP-FECHA-ALTA.
+           MOVE ZEROS                    TO ENT-EMP-FECHA-BAJA.
+
+           WRITE ENT-EMPLEADOS-REG.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    ADD 1                  TO WS-CONT-ALTAS
+                    DISPLAY 'ALTA REGISTRADA - ID: ' MNT-ID-EMPLEADO
+
+                    INITIALIZE WS-AUD-ANTES
+                    MOVE MNT-ID-EMPLEADO   TO WS-AUD-ID-EMPLEADO
+                    MOVE 'A'               TO WS-AUD-TIPO-TRANS
+                    MOVE ENT-EMP-ID-EMPLEADO
+                                           TO WS-AUD-DESPUES-ID-EMPLEADO
+                    MOVE ENT-EMP-APELLIDO  TO WS-AUD-DESPUES-APELLIDO
+                    MOVE ENT-EMP-NOMBRE    TO WS-AUD-DESPUES-NOMBRE
+                    MOVE ENT-EMP-ESTADO    TO WS-AUD-DESPUES-ESTADO
+                    MOVE ENT-EMP-DIRECCION TO WS-AUD-DESPUES-DIRECCION
+                    MOVE ENT-EMP-COD-POSTAL
+                                           TO WS-AUD-DESPUES-COD-POSTAL
+                    MOVE ENT-EMP-DEPARTAMENTO
+                                       TO WS-AUD-DESPUES-DEPARTAMENTO
+                    MOVE ENT-EMP-FECHA-ALTA
+                                       TO WS-AUD-DESPUES-FECHA-ALTA
+                    MOVE ENT-EMP-FECHA-BAJA
+                                       TO WS-AUD-DESPUES-FECHA-BAJA
+
+                    PERFORM 2400-GRABAR-AUDITORIA
+                       THRU 2400-GRABAR-AUDITORIA-FIN
+               WHEN FS-EMPLEADOS-CLAVE-DUP
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'RECHAZO ALTA - ID YA EXISTE: '
+                            MNT-ID-EMPLEADO
+               WHEN OTHER
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'ERROR AL DAR DE ALTA AL EMPLEADO'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2100-ALTA-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-CAMBIO-EMPLEADO.
+
+           MOVE MNT-ID-EMPLEADO          TO ENT-EMP-ID-EMPLEADO.
+
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    MOVE ENT-EMP-ID-EMPLEADO
+                                           TO WS-AUD-ANTES-ID-EMPLEADO
+                    MOVE ENT-EMP-APELLIDO  TO WS-AUD-ANTES-APELLIDO
+                    MOVE ENT-EMP-NOMBRE    TO WS-AUD-ANTES-NOMBRE
+                    MOVE ENT-EMP-ESTADO    TO WS-AUD-ANTES-ESTADO
+                    MOVE ENT-EMP-DIRECCION TO WS-AUD-ANTES-DIRECCION
+                    MOVE ENT-EMP-COD-POSTAL
+                                           TO WS-AUD-ANTES-COD-POSTAL
+                    MOVE ENT-EMP-DEPARTAMENTO
+                                       TO WS-AUD-ANTES-DEPARTAMENTO
+                    MOVE ENT-EMP-FECHA-ALTA
+                                       TO WS-AUD-ANTES-FECHA-ALTA
+                    MOVE ENT-EMP-FECHA-BAJA
+                                       TO WS-AUD-ANTES-FECHA-BAJA
+
+                    MOVE MNT-APELLIDO      TO ENT-EMP-APELLIDO
+                    MOVE MNT-NOMBRE        TO ENT-EMP-NOMBRE
+                    MOVE MNT-ESTADO        TO ENT-EMP-ESTADO
+                    MOVE MNT-DIRECCION     TO ENT-EMP-DIRECCION
+                    MOVE MNT-COD-POSTAL    TO ENT-EMP-COD-POSTAL
+                    MOVE MNT-DEPARTAMENTO  TO ENT-EMP-DEPARTAMENTO
+                    MOVE MNT-FECHA-ALTA    TO ENT-EMP-FECHA-ALTA
+                    MOVE MNT-FECHA-BAJA    TO ENT-EMP-FECHA-BAJA
+
+                    REWRITE ENT-EMPLEADOS-REG
+
+                    IF FS-EMPLEADOS-FILE-OK
+                       ADD 1               TO WS-CONT-CAMBIOS
+                       DISPLAY 'CAMBIO REGISTRADO - ID: '
+                               MNT-ID-EMPLEADO
+
+                       MOVE MNT-ID-EMPLEADO TO WS-AUD-ID-EMPLEADO
+                       MOVE 'C'             TO WS-AUD-TIPO-TRANS
+                       MOVE ENT-EMP-ID-EMPLEADO
+                                           TO WS-AUD-DESPUES-ID-EMPLEADO
+                       MOVE ENT-EMP-APELLIDO
+                                           TO WS-AUD-DESPUES-APELLIDO
+                       MOVE ENT-EMP-NOMBRE TO WS-AUD-DESPUES-NOMBRE
+                       MOVE ENT-EMP-ESTADO TO WS-AUD-DESPUES-ESTADO
+                       MOVE ENT-EMP-DIRECCION
+                                           TO WS-AUD-DESPUES-DIRECCION
+                       MOVE ENT-EMP-COD-POSTAL
+                                           TO WS-AUD-DESPUES-COD-POSTAL
+                       MOVE ENT-EMP-DEPARTAMENTO
+                                       TO WS-AUD-DESPUES-DEPARTAMENTO
+                       MOVE ENT-EMP-FECHA-ALTA
+                                       TO WS-AUD-DESPUES-FECHA-ALTA
+                       MOVE ENT-EMP-FECHA-BAJA
+                                       TO WS-AUD-DESPUES-FECHA-BAJA
+
+                       PERFORM 2400-GRABAR-AUDITORIA
+                          THRU 2400-GRABAR-AUDITORIA-FIN
+                    ELSE
+                       ADD 1               TO WS-CONT-RECHAZOS
+                       DISPLAY 'ERROR AL CAMBIAR EL EMPLEADO'
+                       DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                    END-IF
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'RECHAZO CAMBIO - ID NO EXISTE: '
+                            MNT-ID-EMPLEADO
+               WHEN FS-EMPLEADOS-CLAVE-INV
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'RECHAZO CAMBIO - ID INVALIDO: '
+                            MNT-ID-EMPLEADO
+               WHEN OTHER
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'ERROR AL CAMBIAR EL EMPLEADO'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2200-CAMBIO-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-BAJA-EMPLEADO.
+
+           MOVE MNT-ID-EMPLEADO          TO ENT-EMP-ID-EMPLEADO.
+
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           IF FS-EMPLEADOS-FILE-OK
+              MOVE ENT-EMP-ID-EMPLEADO    TO WS-AUD-ANTES-ID-EMPLEADO
+              MOVE ENT-EMP-APELLIDO       TO WS-AUD-ANTES-APELLIDO
+              MOVE ENT-EMP-NOMBRE         TO WS-AUD-ANTES-NOMBRE
+              MOVE ENT-EMP-ESTADO         TO WS-AUD-ANTES-ESTADO
+              MOVE ENT-EMP-DIRECCION      TO WS-AUD-ANTES-DIRECCION
+              MOVE ENT-EMP-COD-POSTAL     TO WS-AUD-ANTES-COD-POSTAL
+              MOVE ENT-EMP-DEPARTAMENTO   TO WS-AUD-ANTES-DEPARTAMENTO
+              MOVE ENT-EMP-FECHA-ALTA     TO WS-AUD-ANTES-FECHA-ALTA
+              MOVE ENT-EMP-FECHA-BAJA     TO WS-AUD-ANTES-FECHA-BAJA
+
+              DELETE ENT-EMPLEADOS RECORD
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    ADD 1                  TO WS-CONT-BAJAS
+                    DISPLAY 'BAJA REGISTRADA - ID: ' MNT-ID-EMPLEADO
+
+                    MOVE MNT-ID-EMPLEADO   TO WS-AUD-ID-EMPLEADO
+                    MOVE 'D'               TO WS-AUD-TIPO-TRANS
+                    INITIALIZE WS-AUD-DESPUES
+
+                    PERFORM 2400-GRABAR-AUDITORIA
+                       THRU 2400-GRABAR-AUDITORIA-FIN
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'RECHAZO BAJA - ID NO EXISTE: '
+                            MNT-ID-EMPLEADO
+               WHEN FS-EMPLEADOS-CLAVE-INV
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'RECHAZO BAJA - ID INVALIDO: '
+                            MNT-ID-EMPLEADO
+               WHEN OTHER
+                    ADD 1                  TO WS-CONT-RECHAZOS
+                    DISPLAY 'ERROR AL DAR DE BAJA AL EMPLEADO'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2300-BAJA-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-GRABAR-AUDITORIA.
+
+           MOVE WS-AUD-ID-EMPLEADO       TO AUD-ID-EMPLEADO.
+           MOVE WS-AUD-TIPO-TRANS        TO AUD-TIPO-TRANS.
+           MOVE WS-AUD-ANTES             TO AUD-ANTES.
+           MOVE WS-AUD-DESPUES           TO AUD-DESPUES.
+
+           ACCEPT AUD-TS-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-TS-HORA  FROM TIME.
+
+           WRITE AUD-EMPLEADOS-REG.
+
+           IF NOT FS-AUDITORIA-OK
+              DISPLAY 'ERROR AL GRABAR LA AUDITORIA'
+              DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+           END-IF.
+
+       2400-GRABAR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY 'ALTAS PROCESADAS    : ' WS-CONT-ALTAS.
+           DISPLAY 'CAMBIOS PROCESADOS  : ' WS-CONT-CAMBIOS.
+           DISPLAY 'BAJAS PROCESADAS    : ' WS-CONT-BAJAS.
+           DISPLAY 'TRANSACCIONES RECHAZADAS: ' WS-CONT-RECHAZOS.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+           DISPLAY " ".
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+           CLOSE ENT-EMPLEADOS.
+
+           IF NOT FS-EMPLEADOS-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS
+           END-IF.
+
+           CLOSE MNT-TRANSACCION.
+
+           IF NOT FS-TRANSACCION-OK AND NOT FS-TRANSACCION-EOF
+              DISPLAY 'ERROR AL CERRAR ARCHIVO TRANSACCION: '
+                      FS-TRANSACCION
+           END-IF.
+
+           CLOSE EMP-AUDIT.
+
+           IF NOT FS-AUDITORIA-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO AUDITORIA: ' FS-AUDITORIA
+           END-IF.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20MANT.
