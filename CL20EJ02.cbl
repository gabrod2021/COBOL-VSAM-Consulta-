@@ -20,9 +20,10 @@
        SELECT ENT-EMPLEADOS
            ASSIGN TO '../EMPLEADOS.VSAM'
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS-EMPLEADOS
-           RECORD KEY IS ENT-EMP-ID-EMPLEADO.
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO
+           ALTERNATE RECORD KEY IS ENT-EMP-APELLIDO WITH DUPLICATES.
 
        SELECT SAL-EMPLEADOS
            ASSIGN TO '../SAL-EMPLEADOS.VSAM'
@@ -31,6 +32,18 @@
            FILE STATUS IS FS-EMPLEADOS-SAL
            RECORD KEY IS SAL-EMP-ID-EMPLEADO.
 
+       SELECT TRN-EMPLEADOS
+           ASSIGN TO '../TRN-EMPLEADOS.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCION.
+
+       SELECT INT-PAYROLL
+           ASSIGN TO '../INT-PAYROLL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PAYROLL.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -38,12 +51,7 @@
 
        FD ENT-EMPLEADOS.
        01 ENT-EMPLEADOS-REG.
-          05 ENT-EMP-ID-EMPLEADO            PIC 9(08).
-          05 ENT-EMP-APELLIDO               PIC X(25).
-          05 ENT-EMP-NOMBRE                 PIC X(25).
-          05 ENT-EMP-ESTADO                 PIC X(01).
-          05 ENT-EMP-DIRECCION              PIC X(50).
-          05 ENT-EMP-COD-POSTAL             PIC 9(04).
+           COPY ENTEMP.
 
        FD SAL-EMPLEADOS.
        01 SAL-EMPLEADOS-REG.
@@ -53,6 +61,25 @@
           05 SAL-EMP-ESTADO                 PIC X(01).
           05 SAL-EMP-DIRECCION              PIC X(50).
           05 SAL-EMP-COD-POSTAL             PIC 9(04).
+          05 SAL-EMP-DEPARTAMENTO           PIC X(20).
+          05 SAL-EMP-FECHA-ALTA             PIC 9(08).
+          05 SAL-EMP-FECHA-BAJA             PIC 9(08).
+
+       FD TRN-EMPLEADOS.
+       01 TRN-EMPLEADOS-REG.
+          05 TRN-TIPO-BUSQUEDA              PIC X(01).
+             88 TRN-BUSCA-POR-ID                VALUE 'I'.
+             88 TRN-BUSCA-POR-APELLIDO           VALUE 'S'.
+          05 TRN-ID-EMPLEADO                PIC 9(08).
+          05 TRN-APELLIDO                   PIC X(25).
+
+       FD INT-PAYROLL.
+       01 INT-PAYROLL-REG.
+          05 INT-APELLIDO                   PIC X(30).
+          05 INT-NOMBRE                     PIC X(30).
+          05 INT-ID-EMPLEADO                PIC 9(10).
+          05 INT-DIRECCION                  PIC X(60).
+          05 INT-COD-POSTAL                 PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
@@ -74,21 +101,32 @@
              88 FS-EMPLEADOS-SAL-CLAVE-DUP          VALUE '22'.
              88 FS-EMPLEADOS-SAL-CLAVE-NFD          VALUE '23'.
 
+       01 FS-STATUS-TRN.
+          05 FS-TRANSACCION                     PIC X(2).
+             88 FS-TRANSACCION-OK                   VALUE '00'.
+             88 FS-TRANSACCION-EOF                  VALUE '10'.
+             88 FS-TRANSACCION-NFD                  VALUE '35'.
+
+       01 FS-STATUS-PAYROLL.
+          05 FS-PAYROLL                         PIC X(2).
+             88 FS-PAYROLL-OK                       VALUE '00'.
+
        77 WS-ID-EMPLEADO                    PIC 9(08).
+       77 WS-TIPO-BUSQUEDA                  PIC X(01).
+           88 WS-BUSCA-POR-APELLIDO             VALUE 'S'.
+       77 WS-APELLIDO-BUSQUEDA              PIC X(25).
+       77 WS-FIN-APELLIDO                   PIC X(01).
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
            PERFORM 1000-INICIAR-PROGRAMA
               THRU 1000-INICIAR-PROGRAMA-FIN.
 
-           IF FS-EMPLEADOS-FILE-OK
-
-               DISPLAY 'INGRESA UN ID-EMPLEADO:'
-               ACCEPT WS-ID-EMPLEADO
-               DISPLAY " "
+           IF FS-EMPLEADOS-FILE-OK AND FS-TRANSACCION-OK
 
               PERFORM 2000-BUSCAR-EMPLEADO
                  THRU 2000-BUSCAR-EMPLEADO-FIN
+                UNTIL FS-TRANSACCION-EOF
 
            END-IF.
 
@@ -103,6 +141,10 @@
               THRU 1100-ABRIR-EMPLEADOS-FIN.
            PERFORM 1200-ABRIR-EMPLEADOS-SAL
               THRU 1200-ABRIR-EMPLEADOS-SAL-FIN.
+           PERFORM 1300-ABRIR-TRANSACCION
+              THRU 1300-ABRIR-TRANSACCION-FIN.
+           PERFORM 1400-ABRIR-PAYROLL
+              THRU 1400-ABRIR-PAYROLL-FIN.
 
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
@@ -142,13 +184,73 @@
 
        1200-ABRIR-EMPLEADOS-SAL-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1300-ABRIR-TRANSACCION.
+
+           OPEN INPUT TRN-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-TRANSACCION-OK
+                    PERFORM 1310-LEER-TRANSACCION
+                       THRU 1310-LEER-TRANSACCION-FIN
+               WHEN FS-TRANSACCION-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE TRANSACCION'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TRANSACCION'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+           END-EVALUATE.
+
+       1300-ABRIR-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1310-LEER-TRANSACCION.
+
+           READ TRN-EMPLEADOS.
 
+           EVALUATE TRUE
+               WHEN FS-TRANSACCION-OK
+                    MOVE TRN-TIPO-BUSQUEDA TO WS-TIPO-BUSQUEDA
+                    MOVE TRN-ID-EMPLEADO   TO WS-ID-EMPLEADO
+                    MOVE TRN-APELLIDO      TO WS-APELLIDO-BUSQUEDA
+               WHEN FS-TRANSACCION-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY " "
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE TRANSACCION'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+                    DISPLAY " "
+           END-EVALUATE.
+
+       1310-LEER-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1400-ABRIR-PAYROLL.
+
+           OPEN OUTPUT INT-PAYROLL.
+
+           IF NOT FS-PAYROLL-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE INTERFAZ PAYROLL'
+              DISPLAY 'FILE STATUS: ' FS-PAYROLL
+           END-IF.
+
+       1400-ABRIR-PAYROLL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
        2000-BUSCAR-EMPLEADO.
 
-           MOVE WS-ID-EMPLEADO          TO ENT-EMP-ID-EMPLEADO.
+           EVALUATE TRUE
+               WHEN WS-BUSCA-POR-APELLIDO
+                    PERFORM 2110-LEER-EMPLEADOS-APELLIDO
+                       THRU 2110-LEER-EMPLEADOS-APELLIDO-FIN
+               WHEN OTHER
+                    MOVE WS-ID-EMPLEADO   TO ENT-EMP-ID-EMPLEADO
+                    PERFORM 2100-LEER-EMPLEADOS
+                       THRU 2100-LEER-EMPLEADOS-FIN
+           END-EVALUATE.
 
-           PERFORM 2100-LEER-EMPLEADOS
-              THRU 2100-LEER-EMPLEADOS-FIN.
+           PERFORM 1310-LEER-TRANSACCION
+              THRU 1310-LEER-TRANSACCION-FIN.
 
        2000-BUSCAR-EMPLEADO-FIN.
            EXIT.
@@ -175,6 +277,45 @@
 
         2100-LEER-EMPLEADOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2110-LEER-EMPLEADOS-APELLIDO.
+
+           MOVE WS-APELLIDO-BUSQUEDA    TO ENT-EMP-APELLIDO.
+
+           START ENT-EMPLEADOS KEY IS EQUAL TO ENT-EMP-APELLIDO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    MOVE 'N'            TO WS-FIN-APELLIDO
+                    PERFORM 2115-LEER-SIGUIENTE-APELLIDO
+                       THRU 2115-LEER-SIGUIENTE-APELLIDO-FIN
+                      UNTIL WS-FIN-APELLIDO EQUAL 'S'
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                   DISPLAY "ERROR: EL APELLIDO INGRESADO NO EXISTE"
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2110-LEER-EMPLEADOS-APELLIDO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2115-LEER-SIGUIENTE-APELLIDO.
+
+           READ ENT-EMPLEADOS NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN NOT FS-EMPLEADOS-FILE-OK
+                    MOVE 'S'            TO WS-FIN-APELLIDO
+               WHEN ENT-EMP-APELLIDO NOT EQUAL WS-APELLIDO-BUSQUEDA
+                    MOVE 'S'            TO WS-FIN-APELLIDO
+               WHEN OTHER
+                    PERFORM 2105-MOSTRAR-DATOS
+                       THRU 2105-MOSTRAR-DATOS-FIN
+           END-EVALUATE.
+
+       2115-LEER-SIGUIENTE-APELLIDO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2105-MOSTRAR-DATOS.
 
@@ -186,6 +327,9 @@
            DISPLAY " ESTADO     : " ENT-EMP-ESTADO.
            DISPLAY " DIRECCION  : " ENT-EMP-DIRECCION.
            DISPLAY " COD. POSTAL: " ENT-EMP-COD-POSTAL.
+           DISPLAY " DEPARTAMENTO: " ENT-EMP-DEPARTAMENTO.
+           DISPLAY " FECHA ALTA : " ENT-EMP-FECHA-ALTA.
+           DISPLAY " FECHA BAJA : " ENT-EMP-FECHA-BAJA.
 
            DISPLAY "--------------------------------------------------".
 
@@ -212,6 +356,11 @@
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-SAL
                END-EVALUATE
 
+               IF FS-EMPLEADOS-SAL-FILE-OK
+                  PERFORM 2107-GRABAR-PAYROLL
+                     THRU 2107-GRABAR-PAYROLL-FIN
+               END-IF
+
            ELSE
 
              DISPLAY "EL EMPLEADO ESTA DADO DE BAJA"
@@ -219,6 +368,24 @@
            END-IF.
        2105-MOSTRAR-DATOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2107-GRABAR-PAYROLL.
+
+           MOVE ENT-EMP-APELLIDO            TO INT-APELLIDO.
+           MOVE ENT-EMP-NOMBRE              TO INT-NOMBRE.
+           MOVE ENT-EMP-ID-EMPLEADO         TO INT-ID-EMPLEADO.
+           MOVE ENT-EMP-DIRECCION           TO INT-DIRECCION.
+           MOVE ENT-EMP-COD-POSTAL          TO INT-COD-POSTAL.
+
+           WRITE INT-PAYROLL-REG.
+
+           IF NOT FS-PAYROLL-OK
+              DISPLAY 'ERROR AL ESCRIBIR LA INTERFAZ PAYROLL'
+              DISPLAY 'FILE STATUS: ' FS-PAYROLL
+           END-IF.
+
+       2107-GRABAR-PAYROLL-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
 
@@ -245,6 +412,19 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS-SAL
            END-IF.
 
+           CLOSE TRN-EMPLEADOS.
+
+           IF NOT FS-TRANSACCION-OK AND NOT FS-TRANSACCION-EOF
+              DISPLAY 'ERROR AL CERRAR ARCHIVO TRANSACCIONES: '
+                      FS-TRANSACCION
+           END-IF.
+
+           CLOSE INT-PAYROLL.
+
+           IF NOT FS-PAYROLL-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO PAYROLL: ' FS-PAYROLL
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
