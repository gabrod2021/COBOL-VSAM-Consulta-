@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * COPYBOOK: ENTEMP
+      * LAYOUT DEL REGISTRO DE EMPLEADOS DE ENT-EMPLEADOS.VSAM, COMUN
+      * A TODOS LOS PROGRAMAS QUE LO LEEN CON EL PREFIJO ENT-EMP-.
+      * SE INCLUYE CON COPY ENTEMP.
+      *----------------------------------------------------------------*
+          05 ENT-EMP-ID-EMPLEADO            PIC 9(08).
+          05 ENT-EMP-APELLIDO               PIC X(25).
+          05 ENT-EMP-NOMBRE                 PIC X(25).
+          05 ENT-EMP-ESTADO                 PIC X(01).
+          05 ENT-EMP-DIRECCION              PIC X(50).
+          05 ENT-EMP-COD-POSTAL             PIC 9(04).
+          05 ENT-EMP-DEPARTAMENTO           PIC X(20).
+          05 ENT-EMP-FECHA-ALTA             PIC 9(08).
+          05 ENT-EMP-FECHA-BAJA             PIC 9(08).
