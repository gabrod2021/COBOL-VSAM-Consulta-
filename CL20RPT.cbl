@@ -0,0 +1,277 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 20/10/2023
+      * Purpose: CLASE 20 - REPORTE DE EMPLEADOS POR COD. POSTAL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20RPT.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EMPLEADOS
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO
+           ALTERNATE RECORD KEY IS ENT-EMP-APELLIDO WITH DUPLICATES.
+
+       SELECT ORD-EMPLEADOS
+           ASSIGN TO '../ORD-EMPLEADOS.TMP'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EMPLEADOS-ORD.
+
+       SELECT SORT-WORK
+           ASSIGN TO 'SORTWK1'.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+       01 ENT-EMPLEADOS-REG.
+           COPY ENTEMP.
+
+       FD ORD-EMPLEADOS.
+       01 ORD-EMPLEADOS-REG.
+          05 ORD-EMP-ID-EMPLEADO            PIC 9(08).
+          05 ORD-EMP-APELLIDO               PIC X(25).
+          05 ORD-EMP-NOMBRE                 PIC X(25).
+          05 ORD-EMP-ESTADO                 PIC X(01).
+          05 ORD-EMP-DIRECCION              PIC X(50).
+          05 ORD-EMP-COD-POSTAL             PIC 9(04).
+          05 ORD-EMP-DEPARTAMENTO           PIC X(20).
+          05 ORD-EMP-FECHA-ALTA             PIC 9(08).
+          05 ORD-EMP-FECHA-BAJA             PIC 9(08).
+
+       SD SORT-WORK.
+       01 SRT-EMPLEADOS-REG.
+          05 SRT-EMP-ID-EMPLEADO            PIC 9(08).
+          05 SRT-EMP-APELLIDO               PIC X(25).
+          05 SRT-EMP-NOMBRE                 PIC X(25).
+          05 SRT-EMP-ESTADO                 PIC X(01).
+          05 SRT-EMP-DIRECCION              PIC X(50).
+          05 SRT-EMP-COD-POSTAL             PIC 9(04).
+          05 SRT-EMP-DEPARTAMENTO           PIC X(20).
+          05 SRT-EMP-FECHA-ALTA             PIC 9(08).
+          05 SRT-EMP-FECHA-BAJA             PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-OK                 VALUE '00'.
+             88 FS-EMPLEADOS-EOF                VALUE '10'.
+             88 FS-EMPLEADOS-NFD                VALUE '35'.
+
+       01 FS-STATUS-ORD.
+          05 FS-EMPLEADOS-ORD               PIC X(2).
+             88 FS-EMPLEADOS-ORD-OK             VALUE '00'.
+             88 FS-EMPLEADOS-ORD-EOF            VALUE '10'.
+             88 FS-EMPLEADOS-ORD-NFD            VALUE '35'.
+
+       01 WS-INDICADORES.
+          05 WS-PRIMERA-VEZ                 PIC X(01) VALUE 'S'.
+             88 WS-ES-PRIMERA-VEZ               VALUE 'S'.
+
+       01 WS-COD-POSTAL-ANT                 PIC 9(04) VALUE ZEROS.
+
+       01 WS-CONTADORES-CP.
+          05 WS-CONT-ACTIVOS-CP             PIC 9(04) VALUE 0.
+          05 WS-CONT-BAJA-CP                PIC 9(04) VALUE 0.
+
+       01 WS-CONTADORES-TOT.
+          05 WS-CONT-ACTIVOS-TOT            PIC 9(04) VALUE 0.
+          05 WS-CONT-BAJA-TOT               PIC 9(04) VALUE 0.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-EMPLEADOS-ORD-OK
+
+              PERFORM 2000-PROCESAR-PROGRAMA
+                 THRU 2000-PROCESAR-PROGRAMA-FIN
+                UNTIL FS-EMPLEADOS-ORD-EOF
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+            STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES-CP
+                      WS-CONTADORES-TOT.
+
+           PERFORM 1050-VERIFICAR-EMPLEADOS
+              THRU 1050-VERIFICAR-EMPLEADOS-FIN.
+
+           IF FS-EMPLEADOS-OK
+
+              SORT SORT-WORK
+                  ON ASCENDING KEY SRT-EMP-COD-POSTAL
+                                   SRT-EMP-ID-EMPLEADO
+                  USING ENT-EMPLEADOS
+                  GIVING ORD-EMPLEADOS
+
+              PERFORM 1100-ABRIR-ORDENADOS
+                 THRU 1100-ABRIR-ORDENADOS-FIN
+
+           END-IF.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-VERIFICAR-EMPLEADOS.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    CLOSE ENT-EMPLEADOS
+               WHEN FS-EMPLEADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1050-VERIFICAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-ORDENADOS.
+
+           OPEN INPUT ORD-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-ORD-OK
+                    PERFORM 1110-LEER-ORDENADOS
+                       THRU 1110-LEER-ORDENADOS-FIN
+               WHEN FS-EMPLEADOS-ORD-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO ORDENADO'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-ORD
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO ORDENADO'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-ORD
+           END-EVALUATE.
+
+       1100-ABRIR-ORDENADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-LEER-ORDENADOS.
+
+           READ ORD-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-ORD-OK
+                    CONTINUE
+               WHEN FS-EMPLEADOS-ORD-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY " "
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO ORDENADO'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-ORD
+                    DISPLAY " "
+           END-EVALUATE.
+
+       1110-LEER-ORDENADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-PROGRAMA.
+
+           IF NOT WS-ES-PRIMERA-VEZ
+              AND ORD-EMP-COD-POSTAL NOT EQUAL WS-COD-POSTAL-ANT
+
+              PERFORM 2200-IMPRIMIR-SUBTOTAL
+                 THRU 2200-IMPRIMIR-SUBTOTAL-FIN
+              PERFORM 2300-REINICIAR-SUBTOTAL
+                 THRU 2300-REINICIAR-SUBTOTAL-FIN
+
+           END-IF.
+
+           MOVE ORD-EMP-COD-POSTAL     TO WS-COD-POSTAL-ANT.
+           MOVE 'N'                    TO WS-PRIMERA-VEZ.
+
+           IF ORD-EMP-ESTADO EQUAL 'A'
+              ADD 1                    TO WS-CONT-ACTIVOS-CP
+              ADD 1                    TO WS-CONT-ACTIVOS-TOT
+           ELSE
+              ADD 1                    TO WS-CONT-BAJA-CP
+              ADD 1                    TO WS-CONT-BAJA-TOT
+           END-IF.
+
+           PERFORM 1110-LEER-ORDENADOS
+              THRU 1110-LEER-ORDENADOS-FIN.
+
+       2000-PROCESAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-IMPRIMIR-SUBTOTAL.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY 'COD. POSTAL: ' WS-COD-POSTAL-ANT.
+           DISPLAY '   EMPLEADOS ACTIVOS: ' WS-CONT-ACTIVOS-CP.
+           DISPLAY '   EMPLEADOS DE BAJA: ' WS-CONT-BAJA-CP.
+
+       2200-IMPRIMIR-SUBTOTAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-REINICIAR-SUBTOTAL.
+
+           INITIALIZE WS-CONTADORES-CP.
+
+       2300-REINICIAR-SUBTOTAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           IF NOT WS-ES-PRIMERA-VEZ
+              PERFORM 2200-IMPRIMIR-SUBTOTAL
+                 THRU 2200-IMPRIMIR-SUBTOTAL-FIN
+           END-IF.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY '###   TOTAL GENERAL   ###'.
+           DISPLAY '   EMPLEADOS ACTIVOS: ' WS-CONT-ACTIVOS-TOT.
+           DISPLAY '   EMPLEADOS DE BAJA: ' WS-CONT-BAJA-TOT.
+           DISPLAY "--------------------------------------------------".
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+           CLOSE ORD-EMPLEADOS.
+
+           IF NOT FS-EMPLEADOS-ORD-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO ORDENADO: '
+                      FS-EMPLEADOS-ORD
+           END-IF.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20RPT.
