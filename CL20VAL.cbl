@@ -0,0 +1,340 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 20/10/2023
+      * Purpose: CLASE 20 - VALIDACION DE TRANSACCIONES DE EMPLEADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20VAL.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT CRU-TRANSACCION
+           ASSIGN TO '../MNT-TRANSACCION-CRUDA.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCION-CRU.
+
+       SELECT MNT-TRANSACCION
+           ASSIGN TO '../MNT-TRANSACCION.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCION.
+
+       SELECT RCH-TRANSACCION
+           ASSIGN TO '../MNT-TRANSACCION-RECHAZOS.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCION-RCH.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CRU-TRANSACCION.
+       01 CRU-TRANSACCION-REG.
+          05 CRU-TIPO-TRANS                 PIC X(01).
+          05 CRU-ID-EMPLEADO                PIC 9(08).
+          05 CRU-APELLIDO                   PIC X(25).
+          05 CRU-NOMBRE                     PIC X(25).
+          05 CRU-ESTADO                     PIC X(01).
+          05 CRU-DIRECCION                  PIC X(50).
+          05 CRU-COD-POSTAL                 PIC 9(04).
+          05 CRU-DEPARTAMENTO               PIC X(20).
+          05 CRU-FECHA-ALTA                 PIC 9(08).
+          05 CRU-FECHA-BAJA                 PIC 9(08).
+
+       FD MNT-TRANSACCION.
+       01 MNT-TRANSACCION-REG.
+          05 MNT-TIPO-TRANS                 PIC X(01).
+          05 MNT-ID-EMPLEADO                PIC 9(08).
+          05 MNT-APELLIDO                   PIC X(25).
+          05 MNT-NOMBRE                     PIC X(25).
+          05 MNT-ESTADO                     PIC X(01).
+          05 MNT-DIRECCION                  PIC X(50).
+          05 MNT-COD-POSTAL                 PIC 9(04).
+          05 MNT-DEPARTAMENTO               PIC X(20).
+          05 MNT-FECHA-ALTA                 PIC 9(08).
+          05 MNT-FECHA-BAJA                 PIC 9(08).
+
+       FD RCH-TRANSACCION.
+       01 RCH-TRANSACCION-REG.
+          05 RCH-TIPO-TRANS                 PIC X(01).
+          05 RCH-ID-EMPLEADO                PIC 9(08).
+          05 RCH-APELLIDO                   PIC X(25).
+          05 RCH-NOMBRE                     PIC X(25).
+          05 RCH-ESTADO                     PIC X(01).
+          05 RCH-DIRECCION                  PIC X(50).
+          05 RCH-COD-POSTAL                 PIC 9(04).
+          05 RCH-DEPARTAMENTO               PIC X(20).
+          05 RCH-FECHA-ALTA                 PIC 9(08).
+          05 RCH-FECHA-BAJA                 PIC 9(08).
+          05 RCH-MOTIVO                     PIC X(02).
+             88 RCH-MOTIVO-ESTADO-INVALIDO      VALUE '01'.
+             88 RCH-MOTIVO-COD-POSTAL-INVALIDO  VALUE '02'.
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS-CRU.
+          05 FS-TRANSACCION-CRU             PIC X(2).
+             88 FS-TRANSACCION-CRU-OK           VALUE '00'.
+             88 FS-TRANSACCION-CRU-EOF          VALUE '10'.
+             88 FS-TRANSACCION-CRU-NFD          VALUE '35'.
+
+       01 FS-STATUS.
+          05 FS-TRANSACCION                 PIC X(2).
+             88 FS-TRANSACCION-OK               VALUE '00'.
+
+       01 FS-STATUS-RCH.
+          05 FS-TRANSACCION-RCH             PIC X(2).
+             88 FS-TRANSACCION-RCH-OK           VALUE '00'.
+
+       01 WS-CONTADORES.
+          05 WS-CONT-VALIDAS                PIC 9(04) VALUE 0.
+          05 WS-CONT-RECHAZADAS             PIC 9(04) VALUE 0.
+
+       01 WS-VALIDACION.
+          05 WS-MOTIVO-RECHAZO              PIC X(02) VALUE '00'.
+             88 WS-TRANSACCION-VALIDA           VALUE '00'.
+
+       77 WS-COD-POSTAL-MINIMO               PIC 9(04) VALUE 1000.
+       77 WS-COD-POSTAL-MAXIMO               PIC 9(04) VALUE 9999.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-TRANSACCION-CRU-OK
+
+              PERFORM 2000-PROCESAR-TRANSACCION
+                 THRU 2000-PROCESAR-TRANSACCION-FIN
+                UNTIL FS-TRANSACCION-CRU-EOF
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+            STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1100-ABRIR-TRANSACCION-CRUDA
+              THRU 1100-ABRIR-TRANSACCION-CRUDA-FIN.
+           PERFORM 1200-ABRIR-TRANSACCION-VALIDA
+              THRU 1200-ABRIR-TRANSACCION-VALIDA-FIN.
+           PERFORM 1300-ABRIR-RECHAZOS
+              THRU 1300-ABRIR-RECHAZOS-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-TRANSACCION-CRUDA.
+
+           OPEN INPUT CRU-TRANSACCION.
+
+           EVALUATE TRUE
+               WHEN FS-TRANSACCION-CRU-OK
+                    PERFORM 1110-LEER-TRANSACCION-CRUDA
+                       THRU 1110-LEER-TRANSACCION-CRUDA-FIN
+               WHEN FS-TRANSACCION-CRU-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE '-
+                            'TRANSACCION CRUDA'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION-CRU
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE '-
+                            'TRANSACCION CRUDA'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION-CRU
+           END-EVALUATE.
+
+       1100-ABRIR-TRANSACCION-CRUDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-LEER-TRANSACCION-CRUDA.
+
+           READ CRU-TRANSACCION.
+
+           EVALUATE TRUE
+               WHEN FS-TRANSACCION-CRU-OK
+                    CONTINUE
+               WHEN FS-TRANSACCION-CRU-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY " "
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE '-
+                            'TRANSACCION CRUDA'
+                    DISPLAY 'FILE STATUS: ' FS-TRANSACCION-CRU
+                    DISPLAY " "
+           END-EVALUATE.
+
+       1110-LEER-TRANSACCION-CRUDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-ABRIR-TRANSACCION-VALIDA.
+
+           OPEN OUTPUT MNT-TRANSACCION.
+
+           IF NOT FS-TRANSACCION-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TRANSACCION'
+              DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+           END-IF.
+
+       1200-ABRIR-TRANSACCION-VALIDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-ABRIR-RECHAZOS.
+
+           OPEN OUTPUT RCH-TRANSACCION.
+
+           IF NOT FS-TRANSACCION-RCH-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZOS'
+              DISPLAY 'FILE STATUS: ' FS-TRANSACCION-RCH
+           END-IF.
+
+       1300-ABRIR-RECHAZOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-TRANSACCION.
+
+           PERFORM 2100-VALIDAR-TRANSACCION
+              THRU 2100-VALIDAR-TRANSACCION-FIN.
+
+           IF WS-TRANSACCION-VALIDA
+              PERFORM 2200-GRABAR-VALIDA
+                 THRU 2200-GRABAR-VALIDA-FIN
+           ELSE
+              PERFORM 2300-GRABAR-RECHAZO
+                 THRU 2300-GRABAR-RECHAZO-FIN
+           END-IF.
+
+           PERFORM 1110-LEER-TRANSACCION-CRUDA
+              THRU 1110-LEER-TRANSACCION-CRUDA-FIN.
+
+       2000-PROCESAR-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-VALIDAR-TRANSACCION.
+
+           MOVE '00'                        TO WS-MOTIVO-RECHAZO.
+
+           IF CRU-ESTADO NOT EQUAL 'A' AND CRU-ESTADO NOT EQUAL 'B'
+              MOVE '01'                     TO WS-MOTIVO-RECHAZO
+           ELSE
+              IF CRU-COD-POSTAL < WS-COD-POSTAL-MINIMO
+                 OR CRU-COD-POSTAL > WS-COD-POSTAL-MAXIMO
+                 MOVE '02'                  TO WS-MOTIVO-RECHAZO
+              END-IF
+           END-IF.
+
+       2100-VALIDAR-TRANSACCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-GRABAR-VALIDA.
+
+           MOVE CRU-TIPO-TRANS              TO MNT-TIPO-TRANS.
+           MOVE CRU-ID-EMPLEADO             TO MNT-ID-EMPLEADO.
+           MOVE CRU-APELLIDO                TO MNT-APELLIDO.
+           MOVE CRU-NOMBRE                  TO MNT-NOMBRE.
+           MOVE CRU-ESTADO                  TO MNT-ESTADO.
+           MOVE CRU-DIRECCION               TO MNT-DIRECCION.
+           MOVE CRU-COD-POSTAL              TO MNT-COD-POSTAL.
+           MOVE CRU-DEPARTAMENTO            TO MNT-DEPARTAMENTO.
+           MOVE CRU-FECHA-ALTA              TO MNT-FECHA-ALTA.
+           MOVE CRU-FECHA-BAJA              TO MNT-FECHA-BAJA.
+
+           WRITE MNT-TRANSACCION-REG.
+
+           IF FS-TRANSACCION-OK
+              ADD 1                         TO WS-CONT-VALIDAS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR LA TRANSACCION VALIDADA'
+              DISPLAY 'FILE STATUS: ' FS-TRANSACCION
+           END-IF.
+
+       2200-GRABAR-VALIDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-GRABAR-RECHAZO.
+
+           MOVE CRU-TIPO-TRANS              TO RCH-TIPO-TRANS.
+           MOVE CRU-ID-EMPLEADO             TO RCH-ID-EMPLEADO.
+           MOVE CRU-APELLIDO                TO RCH-APELLIDO.
+           MOVE CRU-NOMBRE                  TO RCH-NOMBRE.
+           MOVE CRU-ESTADO                  TO RCH-ESTADO.
+           MOVE CRU-DIRECCION               TO RCH-DIRECCION.
+           MOVE CRU-COD-POSTAL              TO RCH-COD-POSTAL.
+           MOVE CRU-DEPARTAMENTO            TO RCH-DEPARTAMENTO.
+           MOVE CRU-FECHA-ALTA              TO RCH-FECHA-ALTA.
+           MOVE CRU-FECHA-BAJA              TO RCH-FECHA-BAJA.
+           MOVE WS-MOTIVO-RECHAZO           TO RCH-MOTIVO.
+
+           WRITE RCH-TRANSACCION-REG.
+
+           IF FS-TRANSACCION-RCH-OK
+              ADD 1                         TO WS-CONT-RECHAZADAS
+              DISPLAY 'TRANSACCION RECHAZADA - ID: ' CRU-ID-EMPLEADO
+                      ' - MOTIVO: ' WS-MOTIVO-RECHAZO
+           ELSE
+              DISPLAY 'ERROR AL GRABAR EL RECHAZO'
+              DISPLAY 'FILE STATUS: ' FS-TRANSACCION-RCH
+           END-IF.
+
+       2300-GRABAR-RECHAZO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY 'TRANSACCIONES VALIDAS    : ' WS-CONT-VALIDAS.
+           DISPLAY 'TRANSACCIONES RECHAZADAS : ' WS-CONT-RECHAZADAS.
+           DISPLAY "--------------------------------------------------".
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+           CLOSE CRU-TRANSACCION.
+
+           IF NOT FS-TRANSACCION-CRU-OK AND NOT FS-TRANSACCION-CRU-EOF
+              DISPLAY 'ERROR AL CERRAR ARCHIVO TRANSACCION CRUDA: '
+                      FS-TRANSACCION-CRU
+           END-IF.
+
+           CLOSE MNT-TRANSACCION.
+
+           IF NOT FS-TRANSACCION-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO TRANSACCION: '
+                      FS-TRANSACCION
+           END-IF.
+
+           CLOSE RCH-TRANSACCION.
+
+           IF NOT FS-TRANSACCION-RCH-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE RECHAZOS: '
+                      FS-TRANSACCION-RCH
+           END-IF.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20VAL.
