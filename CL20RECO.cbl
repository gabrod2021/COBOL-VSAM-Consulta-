@@ -0,0 +1,258 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 20/10/2023
+      * Purpose: CLASE 20 - RECONCILIACION EMPLEADOS / SAL-EMPLEADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20RECO.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EMPLEADOS
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO
+           ALTERNATE RECORD KEY IS ENT-EMP-APELLIDO WITH DUPLICATES.
+
+       SELECT SAL-EMPLEADOS
+           ASSIGN TO '../SAL-EMPLEADOS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS FS-EMPLEADOS-SAL
+           RECORD KEY IS SAL-EMP-ID-EMPLEADO.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+       01 ENT-EMPLEADOS-REG.
+           COPY ENTEMP.
+
+       FD SAL-EMPLEADOS.
+       01 SAL-EMPLEADOS-REG.
+          05 SAL-EMP-ID-EMPLEADO            PIC 9(08).
+          05 SAL-EMP-APELLIDO               PIC X(25).
+          05 SAL-EMP-NOMBRE                 PIC X(25).
+          05 SAL-EMP-ESTADO                 PIC X(01).
+          05 SAL-EMP-DIRECCION              PIC X(50).
+          05 SAL-EMP-COD-POSTAL             PIC 9(04).
+          05 SAL-EMP-DEPARTAMENTO           PIC X(20).
+          05 SAL-EMP-FECHA-ALTA             PIC 9(08).
+          05 SAL-EMP-FECHA-BAJA             PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-OK                 VALUE '00'.
+             88 FS-EMPLEADOS-EOF                VALUE '10'.
+             88 FS-EMPLEADOS-NFD                VALUE '35'.
+
+       01 FS-STATUS-SAL.
+          05 FS-EMPLEADOS-SAL               PIC X(2).
+             88 FS-EMPLEADOS-SAL-OK             VALUE '00'.
+             88 FS-EMPLEADOS-SAL-EOF            VALUE '10'.
+             88 FS-EMPLEADOS-SAL-NFD            VALUE '35'.
+
+       01 WS-CONTADORES.
+          05 WS-CONT-REG-EMPLEADOS          PIC 9(04) VALUE 0.
+          05 WS-CONT-ACTIVOS-FALTANTES      PIC 9(04) VALUE 0.
+          05 WS-CONT-BAJA-SOBRANTE          PIC 9(04) VALUE 0.
+          05 WS-CONT-DIFERENCIAS            PIC 9(04) VALUE 0.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-EMPLEADOS-OK
+
+              PERFORM 2000-PROCESAR-PROGRAMA
+                 THRU 2000-PROCESAR-PROGRAMA-FIN
+                UNTIL FS-EMPLEADOS-EOF
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+            STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1100-ABRIR-EMPLEADOS
+              THRU 1100-ABRIR-EMPLEADOS-FIN.
+           PERFORM 1200-ABRIR-EMPLEADOS-SAL
+              THRU 1200-ABRIR-EMPLEADOS-SAL-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-EMPLEADOS.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    PERFORM 1110-LEER-EMPLEADOS
+                       THRU 1110-LEER-EMPLEADOS-FIN
+               WHEN FS-EMPLEADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1100-ABRIR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-LEER-EMPLEADOS.
+
+           READ ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    ADD 1                   TO WS-CONT-REG-EMPLEADOS
+               WHEN FS-EMPLEADOS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY " "
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                    DISPLAY " "
+           END-EVALUATE.
+
+       1110-LEER-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-ABRIR-EMPLEADOS-SAL.
+
+           OPEN INPUT SAL-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-SAL-OK
+                    CONTINUE
+               WHEN FS-EMPLEADOS-SAL-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO SAL-EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-SAL
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO SAL-EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-SAL
+           END-EVALUATE.
+
+       1200-ABRIR-EMPLEADOS-SAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-PROGRAMA.
+
+           MOVE ENT-EMP-ID-EMPLEADO       TO SAL-EMP-ID-EMPLEADO.
+
+           READ SAL-EMPLEADOS KEY IS SAL-EMP-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-SAL-OK
+                    PERFORM 2200-COMPARAR-EMPLEADO
+                       THRU 2200-COMPARAR-EMPLEADO-FIN
+               WHEN FS-EMPLEADOS-SAL-NFD
+                    PERFORM 2100-VALIDAR-FALTANTE
+                       THRU 2100-VALIDAR-FALTANTE-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO SAL-EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS-SAL
+           END-EVALUATE.
+
+           PERFORM 1110-LEER-EMPLEADOS
+              THRU 1110-LEER-EMPLEADOS-FIN.
+
+       2000-PROCESAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-VALIDAR-FALTANTE.
+
+           IF ENT-EMP-ESTADO EQUAL 'A'
+              ADD 1                        TO WS-CONT-ACTIVOS-FALTANTES
+              DISPLAY 'ACTIVO FALTANTE EN SAL-EMPLEADOS - ID: '
+                      ENT-EMP-ID-EMPLEADO
+           END-IF.
+
+       2100-VALIDAR-FALTANTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-COMPARAR-EMPLEADO.
+
+           IF ENT-EMP-ESTADO NOT EQUAL 'A'
+              ADD 1                        TO WS-CONT-BAJA-SOBRANTE
+              DISPLAY 'BAJA TODAVIA PRESENTE EN SAL-EMPLEADOS - ID: '
+                      ENT-EMP-ID-EMPLEADO
+           ELSE
+              IF ENT-EMP-APELLIDO    NOT EQUAL SAL-EMP-APELLIDO
+                 OR ENT-EMP-NOMBRE      NOT EQUAL SAL-EMP-NOMBRE
+                 OR ENT-EMP-DIRECCION   NOT EQUAL SAL-EMP-DIRECCION
+                 OR ENT-EMP-COD-POSTAL  NOT EQUAL SAL-EMP-COD-POSTAL
+                 ADD 1                     TO WS-CONT-DIFERENCIAS
+                 DISPLAY 'DIFERENCIA DE DATOS - ID: '
+                         ENT-EMP-ID-EMPLEADO
+              END-IF
+           END-IF.
+
+       2200-COMPARAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY 'CANTIDAD DE REGISTROS EMPLEADOS   : '
+                   WS-CONT-REG-EMPLEADOS.
+           DISPLAY 'ACTIVOS FALTANTES EN SAL-EMPLEADOS: '
+                   WS-CONT-ACTIVOS-FALTANTES.
+           DISPLAY 'BAJAS TODAVIA EN SAL-EMPLEADOS    : '
+                   WS-CONT-BAJA-SOBRANTE.
+           DISPLAY 'REGISTROS CON DIFERENCIA DE DATOS : '
+                   WS-CONT-DIFERENCIAS.
+           DISPLAY "--------------------------------------------------".
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+           CLOSE ENT-EMPLEADOS.
+
+           IF NOT FS-EMPLEADOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS
+           END-IF.
+
+           CLOSE SAL-EMPLEADOS.
+
+           IF NOT FS-EMPLEADOS-SAL-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO SAL-EMPLEADOS: '
+                      FS-EMPLEADOS-SAL
+           END-IF.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20RECO.
