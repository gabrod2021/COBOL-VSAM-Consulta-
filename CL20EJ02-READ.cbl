@@ -20,9 +20,16 @@
        SELECT ENT-EMPLEADOS
            ASSIGN TO '../EMPLEADOS.VSAM'
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS-EMPLEADOS
-           RECORD KEY IS ENT-EMP-ID-EMPLEADO.
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO
+           ALTERNATE RECORD KEY IS ENT-EMP-APELLIDO WITH DUPLICATES.
+
+       SELECT CKP-EMPLEADOS
+           ASSIGN TO '../CKP-EMPLEADOS.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
 
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -31,12 +38,12 @@
 
        FD ENT-EMPLEADOS.
        01 ENT-EMPLEADOS-REG.
-          05 ENT-EMP-ID-EMPLEADO            PIC 9(08).
-          05 ENT-EMP-APELLIDO               PIC X(25).
-          05 ENT-EMP-NOMBRE                 PIC X(25).
-          05 ENT-EMP-ESTADO                 PIC X(01).
-          05 ENT-EMP-DIRECCION              PIC X(50).
-          05 ENT-EMP-COD-POSTAL             PIC 9(04).
+           COPY ENTEMP.
+
+       FD CKP-EMPLEADOS.
+       01 CKP-EMPLEADOS-REG.
+          05 CKP-ID-EMPLEADO                PIC 9(08).
+          05 CKP-CONT-REG-EMPLEADOS         PIC 9(04).
 
        WORKING-STORAGE SECTION.
 
@@ -45,9 +52,23 @@
              88 FS-EMPLEADOS-OK                 VALUE '00'.
              88 FS-EMPLEADOS-EOF                VALUE '10'.
              88 FS-EMPLEADOS-NFD                VALUE '35'.
+             88 FS-EMPLEADOS-CLAVE-NFD          VALUE '23'.
+
+       01 FS-STATUS-CKP.
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
 
        01 WS-CONTADORES.
           05 WS-CONT-REG-EMPLEADOS          PIC 9(04) VALUE 0.
+          05 WS-CONT-DESDE-CHECKPOINT       PIC 9(04) VALUE 0.
+
+       01 WS-CHECKPOINT-DATOS.
+          05 WS-CHECKPOINT-INTERVALO        PIC 9(04) VALUE 0100.
+          05 WS-ID-REINICIO                 PIC 9(08) VALUE 0.
+          05 WS-HAY-CHECKPOINT              PIC X(01) VALUE 'N'.
+             88 WS-EXISTE-CHECKPOINT            VALUE 'S'.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -72,11 +93,30 @@
 
            INITIALIZE WS-CONTADORES.
 
+           PERFORM 1050-LEER-CHECKPOINT
+              THRU 1050-LEER-CHECKPOINT-FIN.
            PERFORM 1100-ABRIR-EMPLEADOS
               THRU 1100-ABRIR-EMPLEADOS-FIN.
 
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1050-LEER-CHECKPOINT.
+
+           OPEN INPUT CKP-EMPLEADOS.
+
+           IF FS-CHECKPOINT-OK
+              READ CKP-EMPLEADOS
+              IF FS-CHECKPOINT-OK
+                 MOVE CKP-ID-EMPLEADO          TO WS-ID-REINICIO
+                 MOVE CKP-CONT-REG-EMPLEADOS   TO WS-CONT-REG-EMPLEADOS
+                 MOVE 'S'                      TO WS-HAY-CHECKPOINT
+              END-IF
+              CLOSE CKP-EMPLEADOS
+           END-IF.
+
+       1050-LEER-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-EMPLEADOS.
 
@@ -84,8 +124,8 @@
 
            EVALUATE TRUE
                WHEN FS-EMPLEADOS-OK
-                    PERFORM 1110-LEER-EMPLEADOS
-                       THRU 1110-LEER-EMPLEADOS-FIN
+                    PERFORM 1105-POSICIONAR-EMPLEADOS
+                       THRU 1105-POSICIONAR-EMPLEADOS-FIN
                WHEN FS-EMPLEADOS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
@@ -96,14 +136,54 @@
 
        1100-ABRIR-EMPLEADOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1105-POSICIONAR-EMPLEADOS.
+
+           IF WS-EXISTE-CHECKPOINT
+              MOVE WS-ID-REINICIO         TO ENT-EMP-ID-EMPLEADO
+              DISPLAY 'REINICIANDO DESDE EL CHECKPOINT - ID: '
+                      WS-ID-REINICIO
+              START ENT-EMPLEADOS KEY IS GREATER THAN
+                    ENT-EMP-ID-EMPLEADO
+              EVALUATE TRUE
+                  WHEN FS-EMPLEADOS-OK
+                       PERFORM 1110-LEER-EMPLEADOS
+                          THRU 1110-LEER-EMPLEADOS-FIN
+                  WHEN FS-EMPLEADOS-CLAVE-NFD
+                       DISPLAY 'NO HAY REGISTROS POSTERIORES AL '-
+                               'CHECKPOINT'
+                       MOVE '10'            TO FS-EMPLEADOS
+                  WHEN FS-EMPLEADOS-NFD
+                       DISPLAY 'NO HAY REGISTROS POSTERIORES AL '-
+                               'CHECKPOINT'
+                       MOVE '10'            TO FS-EMPLEADOS
+                  WHEN OTHER
+                       DISPLAY 'ERROR AL POSICIONAR EL ARCHIVO DE '-
+                               'EMPLEADOS'
+                       DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+              END-EVALUATE
+           ELSE
+              PERFORM 1110-LEER-EMPLEADOS
+                 THRU 1110-LEER-EMPLEADOS-FIN
+           END-IF.
+
+       1105-POSICIONAR-EMPLEADOS-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1110-LEER-EMPLEADOS.
 
-           READ ENT-EMPLEADOS.
+           READ ENT-EMPLEADOS NEXT RECORD.
 
            EVALUATE TRUE
                WHEN FS-EMPLEADOS-OK
                     ADD 1                   TO WS-CONT-REG-EMPLEADOS
+                    ADD 1                   TO WS-CONT-DESDE-CHECKPOINT
+                    IF WS-CONT-DESDE-CHECKPOINT >=
+                       WS-CHECKPOINT-INTERVALO
+                       PERFORM 1120-GRABAR-CHECKPOINT
+                          THRU 1120-GRABAR-CHECKPOINT-FIN
+                       MOVE 0 TO WS-CONT-DESDE-CHECKPOINT
+                    END-IF
                WHEN FS-EMPLEADOS-EOF
                     CONTINUE
                WHEN OTHER
@@ -115,6 +195,24 @@
 
        1110-LEER-EMPLEADOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1120-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CKP-EMPLEADOS.
+
+           MOVE ENT-EMP-ID-EMPLEADO       TO CKP-ID-EMPLEADO.
+           MOVE WS-CONT-REG-EMPLEADOS     TO CKP-CONT-REG-EMPLEADOS.
+
+           WRITE CKP-EMPLEADOS-REG.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL GRABAR EL CHECKPOINT: ' FS-CHECKPOINT
+           END-IF.
+
+           CLOSE CKP-EMPLEADOS.
+
+       1120-GRABAR-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
 
@@ -123,7 +221,10 @@
                    'NOMBRE: ' ENT-EMP-NOMBRE ' - '-
                    'ESTADO: ' ENT-EMP-ESTADO ' - '-
                    'DIRECCION: ' ENT-EMP-DIRECCION ' - '-
-                   'COD-POSTAL: ' ENT-EMP-COD-POSTAL.
+                   'COD-POSTAL: ' ENT-EMP-COD-POSTAL ' - '-
+                   'DEPARTAMENTO: ' ENT-EMP-DEPARTAMENTO ' - '-
+                   'FECHA-ALTA: ' ENT-EMP-FECHA-ALTA ' - '-
+                   'FECHA-BAJA: ' ENT-EMP-FECHA-BAJA.
 
            PERFORM 1110-LEER-EMPLEADOS
               THRU 1110-LEER-EMPLEADOS-FIN.
@@ -137,6 +238,11 @@
            DISPLAY 'CANTIDAD DE REGISTROS EMPLEADOS   : '
                    WS-CONT-REG-EMPLEADOS.
 
+           IF FS-EMPLEADOS-EOF
+              PERFORM 3100-LIMPIAR-CHECKPOINT
+                 THRU 3100-LIMPIAR-CHECKPOINT-FIN
+           END-IF.
+
            PERFORM 3200-CERRAR-ARCHIVOS
               THRU 3200-CERRAR-ARCHIVOS-FIN.
 
@@ -144,6 +250,14 @@
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       3100-LIMPIAR-CHECKPOINT.
+
+           OPEN OUTPUT CKP-EMPLEADOS.
+           CLOSE CKP-EMPLEADOS.
+
+       3100-LIMPIAR-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
 
